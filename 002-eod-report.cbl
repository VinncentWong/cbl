@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author: Vinncent Alexander Wong
+      * Date: 09/08/2026
+      * Purpose: End-of-day batch report summarizing one account's
+      *          activity on the CBL001 transaction log (opening
+      *          balance, total adds, total subtracts, transfers in
+      *          and out, closing balance, transaction count).
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   09/08/2026 VAW - Scope the report to a single account number
+      *                    (REPORT-ACCT-ID) and recognize the
+      *                    TRANS-DR/TRANS-CR transfer legs, since the
+      *                    log now carries more than one account's
+      *                    interleaved activity.
+      *   09/08/2026 VAW - Drop the WS- prefix from the switches to
+      *                    match house naming.
+      *   09/08/2026 VAW - Check TRAN-FILE-STATUS/RPT-FILE-STATUS
+      *                    after the OPENs instead of assuming they
+      *                    succeed, so a missing transaction log
+      *                    yields a zero-activity report instead of
+      *                    an abend.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL002.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "EODRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG-FILE.
+           COPY TRANREC.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  TRAN-FILE-STATUS PIC X(02).
+       77  RPT-FILE-STATUS PIC X(02).
+
+       77  EOF-SWITCH PIC X VALUE 'N'.
+           88  END-OF-TRAN-FILE VALUE 'Y'.
+       77  FIRST-RECORD-SWITCH PIC X VALUE 'Y'.
+           88  IS-FIRST-RECORD VALUE 'Y'.
+
+       77  REPORT-ACCT-ID PIC X(10).
+
+       77  OPENING-BALANCE PIC S9(10)V99 VALUE ZEROES.
+       77  CLOSING-BALANCE PIC S9(10)V99 VALUE ZEROES.
+       77  TOTAL-ADDS PIC S9(10)V99 VALUE ZEROES.
+       77  TOTAL-SUBTRACTS PIC S9(10)V99 VALUE ZEROES.
+       77  TOTAL-TRANSFERS-IN PIC S9(10)V99 VALUE ZEROES.
+       77  TOTAL-TRANSFERS-OUT PIC S9(10)V99 VALUE ZEROES.
+       77  TRAN-COUNT PIC 9(07) VALUE ZEROES.
+
+       77  DISPLAY-AMOUNT PIC Z,ZZZ,ZZZ.99-.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT TRANSACTION-LOG-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           IF RPT-FILE-STATUS = '00'
+               DISPLAY 'Account number for this report: '
+               ACCEPT REPORT-ACCT-ID
+               IF TRAN-FILE-STATUS = '00'
+                   PERFORM READ-TRANSACTION
+                   PERFORM SUMMARIZE-TRANSACTION
+                       UNTIL END-OF-TRAN-FILE
+               ELSE
+                   DISPLAY
+                       'Transaction log not available. Producing '
+                       'a zero-activity report.'
+               END-IF
+               PERFORM WRITE-REPORT
+               CLOSE REPORT-FILE
+           ELSE
+               DISPLAY 'Unable to open report file. Report not '
+                   'produced.'
+           END-IF.
+           IF TRAN-FILE-STATUS = '00'
+               CLOSE TRANSACTION-LOG-FILE
+           END-IF.
+           STOP RUN.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-LOG-FILE
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+           END-READ.
+
+      ******************************************************************
+      * SUMMARIZE-TRANSACTION
+      * The log carries every account's activity interleaved, so only
+      * records matching REPORT-ACCT-ID are accumulated into this
+      * account's report; everything else is skipped over.
+      ******************************************************************
+       SUMMARIZE-TRANSACTION.
+           IF TL-ACCT-ID = REPORT-ACCT-ID
+               IF IS-FIRST-RECORD
+                   PERFORM DERIVE-OPENING-BALANCE
+                   MOVE 'N' TO FIRST-RECORD-SWITCH
+               END-IF
+               PERFORM ACCUMULATE-TRANSACTION
+           END-IF.
+           PERFORM READ-TRANSACTION.
+
+       ACCUMULATE-TRANSACTION.
+           IF TL-OPERATION = 'ADD'
+               ADD TL-AMOUNT TO TOTAL-ADDS
+           ELSE
+               IF TL-OPERATION = 'SUBTRACT'
+                   ADD TL-AMOUNT TO TOTAL-SUBTRACTS
+               ELSE
+                   IF TL-OPERATION = 'TRANS-DR'
+                       ADD TL-AMOUNT TO TOTAL-TRANSFERS-OUT
+                   ELSE
+                       IF TL-OPERATION = 'TRANS-CR'
+                           ADD TL-AMOUNT TO TOTAL-TRANSFERS-IN
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE TL-RESULT-BALANCE TO CLOSING-BALANCE.
+           ADD 1 TO TRAN-COUNT.
+
+      ******************************************************************
+      * DERIVE-OPENING-BALANCE
+      * Backs the opening balance out of the first matching
+      * transaction's own amount and resulting balance, since the log
+      * only carries the balance after each operation. A transfer
+      * credit behaves like an ADD for this purpose and a transfer
+      * debit like a SUBTRACT.
+      ******************************************************************
+       DERIVE-OPENING-BALANCE.
+           IF TL-OPERATION = 'ADD' OR TL-OPERATION = 'TRANS-CR'
+               COMPUTE OPENING-BALANCE =
+                   TL-RESULT-BALANCE - TL-AMOUNT
+           ELSE
+               IF TL-OPERATION = 'SUBTRACT' OR TL-OPERATION = 'TRANS-DR'
+                   COMPUTE OPENING-BALANCE =
+                       TL-RESULT-BALANCE + TL-AMOUNT
+               END-IF
+           END-IF.
+
+       WRITE-REPORT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'END-OF-DAY BALANCE REPORT' DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'ACCOUNT...............: ' DELIMITED BY SIZE
+               REPORT-ACCT-ID DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE OPENING-BALANCE TO DISPLAY-AMOUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'OPENING BALANCE.......: ' DELIMITED BY SIZE
+               DISPLAY-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE TOTAL-ADDS TO DISPLAY-AMOUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL ADDS............: ' DELIMITED BY SIZE
+               DISPLAY-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE TOTAL-SUBTRACTS TO DISPLAY-AMOUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL SUBTRACTS.......: ' DELIMITED BY SIZE
+               DISPLAY-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE TOTAL-TRANSFERS-IN TO DISPLAY-AMOUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL TRANSFERS IN....: ' DELIMITED BY SIZE
+               DISPLAY-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE TOTAL-TRANSFERS-OUT TO DISPLAY-AMOUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TOTAL TRANSFERS OUT...: ' DELIMITED BY SIZE
+               DISPLAY-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE CLOSING-BALANCE TO DISPLAY-AMOUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'CLOSING BALANCE.......: ' DELIMITED BY SIZE
+               DISPLAY-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'TRANSACTION COUNT.....: ' DELIMITED BY SIZE
+               TRAN-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
