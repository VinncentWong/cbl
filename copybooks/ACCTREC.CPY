@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: ACCTREC
+      * Purpose:  Record layout for the account master file shared by
+      *           CBL001 and CBL002. Keyed by ACCT-ID.
+      ******************************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID                     PIC X(10).
+           05  ACCT-NAME                   PIC X(30).
+           05  ACCT-BALANCE                PIC S9(10)V99.
