@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: STMTREC
+      * Purpose:  Record layout for the external statement file read
+      *           by the CBL001 reconciliation operation.
+      ******************************************************************
+       01  STATEMENT-RECORD.
+           05  ST-ACCT-ID                  PIC X(10).
+           05  ST-EXPECTED-BALANCE         PIC S9(10)V99.
