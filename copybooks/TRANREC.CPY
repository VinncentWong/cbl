@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: TRANREC
+      * Purpose:  Record layout for the transaction audit log written
+      *           by CBL001 and read back by CBL002.
+      * TL-OPERATION values: ADD, SUBTRACT, TRANS-DR (transfer debit
+      *           leg), TRANS-CR (transfer credit leg).
+      ******************************************************************
+       01  TRAN-LOG-RECORD.
+           05  TL-TIMESTAMP                PIC X(21).
+           05  TL-ACCT-ID                  PIC X(10).
+           05  TL-OPERATION                PIC X(10).
+           05  TL-AMOUNT                   PIC S9(10)V99.
+           05  TL-RESULT-BALANCE           PIC S9(10)V99.
