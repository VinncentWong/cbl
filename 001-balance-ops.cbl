@@ -3,52 +3,525 @@
       * Date: 25/05/2025
       * Purpose: Test Add or Subtract Program with COBOL
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   09/08/2026 VAW - Persist BALANCE across runs via an account
+      *                    master file instead of resetting to ZEROES.
+      *   09/08/2026 VAW - Write an audit trail record to the
+      *                    transaction log for every ADD/SUBTRACT.
+      *   09/08/2026 VAW - Validate the entered amount before using it
+      *                    instead of trusting whatever was typed.
+      *   09/08/2026 VAW - Refuse SUBTRACT-BALANCE operations that
+      *                    would overdraw the account.
+      *   09/08/2026 VAW - Add a TRANSFER operation that moves money
+      *                    between two accounts on the master file.
+      *   09/08/2026 VAW - Have ADD/SUBTRACT look up an ACCOUNT-ID on
+      *                    the master file instead of the shared
+      *                    in-memory BALANCE.
+      *   09/08/2026 VAW - Validate CONTINUE-OPERATION against Y/N and
+      *                    re-prompt instead of falling through.
+      *   09/08/2026 VAW - Add a RECONCILE operation that checks
+      *                    account balances against a statement file.
+      *   09/08/2026 VAW - Validate the entered amount against the
+      *                    numeric field itself instead of a
+      *                    left-justified redefinition, and stop
+      *                    ADD/SUBTRACT from sharing the startup/
+      *                    shutdown BALANCE with an explicitly
+      *                    selected account.
+      *   09/08/2026 VAW - Stop LOOKUP-ACCOUNT from silently creating
+      *                    an account for a mistyped account number;
+      *                    require it to already exist and echo the
+      *                    account name back on success.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBL001.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS ACCT-FILE-STATUS.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO "STMTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STMT-FILE-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY ACCTREC.
+       FD  TRANSACTION-LOG-FILE.
+           COPY TRANREC.
+       FD  STATEMENT-FILE.
+           COPY STMTREC.
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE PIC X(90).
        WORKING-STORAGE SECTION.
-       77  BALANCE PIC S9(10)V99 VALUE ZEROES.
+       77  CURRENT-BALANCE PIC S9(10)V99 VALUE ZEROES.
        77  OPERATED-BALANCE PIC S9(10)V99.
        77  DISPLAY-BALANCE PIC Z,ZZZ,ZZZ.99.
 
        77  OPERATION PIC X(10).
        77  CONTINUE-OPERATION PIC X.
+           88  CONTINUE-OPERATION-VALID VALUE 'Y' 'N'.
+
+       77  VALID-AMOUNT-SWITCH PIC X VALUE 'N'.
+           88  VALID-AMOUNT VALUE 'Y'.
+
+       77  ACCT-FILE-STATUS PIC X(02).
+       77  DEFAULT-ACCT-ID PIC X(10) VALUE "0000000001".
+       77  LOOKUP-ACCT-ID PIC X(10).
+       77  ACCOUNT-FOUND-SWITCH PIC X.
+           88  ACCOUNT-FOUND VALUE 'Y'.
+
+       77  SOURCE-ACCT-ID PIC X(10).
+       77  DEST-ACCT-ID PIC X(10).
+       77  SOURCE-BALANCE PIC S9(10)V99.
+       77  DEST-BALANCE PIC S9(10)V99.
+       77  CURRENT-ACCT-ID PIC X(10).
+
+       77  TRAN-FILE-STATUS PIC X(02).
+       77  TRAN-TIMESTAMP PIC X(21).
+
+       77  STMT-FILE-STATUS PIC X(02).
+       77  RECON-FILE-STATUS PIC X(02).
+       77  STMT-EOF-SWITCH PIC X VALUE 'N'.
+           88  END-OF-STMT-FILE VALUE 'Y'.
+       77  RECON-TOLERANCE PIC S9(5)V99 VALUE 0.01.
+       77  RECON-DIFF PIC S9(10)V99.
+       77  RECON-MISMATCH-COUNT PIC 9(05) VALUE ZEROES.
+       77  DISPLAY-EXPECTED PIC Z,ZZZ,ZZZ.99-.
+       77  DISPLAY-ACTUAL PIC Z,ZZZ,ZZZ.99-.
+       77  DISPLAY-DIFF PIC Z,ZZZ,ZZZ.99-.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM OPEN-ACCOUNT-MASTER.
            PERFORM SHOW-CONSOLE
                UNTIL CONTINUE-OPERATION = 'N'.
+           PERFORM CLOSE-ACCOUNT-MASTER.
            STOP RUN.
 
        SHOW-CONSOLE.
            DISPLAY 'What operation do you want to do?: '.
            ACCEPT OPERATION.
-           IF OPERATION = 'ADD'
-               PERFORM ADD-BALANCE
-           ELSE
-               IF OPERATION = 'SUBTRACT'
+           IF OPERATION = 'ADD' OR OPERATION = 'SUBTRACT'
+               PERFORM SELECT-ACCOUNT
+               IF OPERATION = 'ADD'
+                   PERFORM ADD-BALANCE
+               ELSE
                    PERFORM SUBTRACT-BALANCE
                END-IF
+           ELSE
+               IF OPERATION = 'TRANSFER'
+                   PERFORM TRANSFER-BALANCE
+               ELSE
+                   IF OPERATION = 'RECONCILE'
+                       PERFORM RECONCILE-BALANCE
+                   END-IF
+               END-IF
            END-IF.
-           DISPLAY 'Continue?(Y/N): '.
-           ACCEPT CONTINUE-OPERATION
+           PERFORM GET-CONTINUE-OPERATION
+               UNTIL CONTINUE-OPERATION-VALID
            .
 
+      ******************************************************************
+      * GET-CONTINUE-OPERATION
+      * Prompts for Y/N and re-prompts with an error message on
+      * anything else, so an unrecognized answer cannot be silently
+      * treated as "continue".
+      ******************************************************************
+       GET-CONTINUE-OPERATION.
+           DISPLAY 'Continue?(Y/N): '.
+           ACCEPT CONTINUE-OPERATION.
+           IF NOT CONTINUE-OPERATION-VALID
+               DISPLAY 'Invalid entry. Enter Y or N.'
+           END-IF.
+
+      ******************************************************************
+      * SELECT-ACCOUNT
+      * Prompts for the account number an ADD or SUBTRACT applies to,
+      * re-prompting until an account that already exists on the
+      * master file is entered, and primes CURRENT-BALANCE with that
+      * account's stored balance.
+      ******************************************************************
+       SELECT-ACCOUNT.
+           MOVE 'N' TO ACCOUNT-FOUND-SWITCH.
+           PERFORM GET-ACCOUNT-NUMBER UNTIL ACCOUNT-FOUND.
+           MOVE ACCT-BALANCE TO CURRENT-BALANCE.
+
+       GET-ACCOUNT-NUMBER.
+           DISPLAY 'Account number: '.
+           ACCEPT CURRENT-ACCT-ID.
+           MOVE CURRENT-ACCT-ID TO LOOKUP-ACCT-ID.
+           PERFORM LOOKUP-ACCOUNT.
+           IF ACCOUNT-FOUND
+               DISPLAY 'Account: ' ACCT-NAME
+           ELSE
+               DISPLAY 'Account not found. Enter an existing account.'
+           END-IF.
+
+      ******************************************************************
+      * SAVE-CURRENT-BALANCE
+      * Writes CURRENT-BALANCE back to the account selected by
+      * SELECT-ACCOUNT. Called from ADD-BALANCE/SUBTRACT-BALANCE
+      * before either reports success, so a failed rewrite is caught
+      * ahead of the success message and the audit-trail log entry.
+      ******************************************************************
+       SAVE-CURRENT-BALANCE.
+           MOVE CURRENT-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY
+                       'Unable to save balance. Account not found.'
+           END-READ.
+           IF ACCT-FILE-STATUS = '00'
+               MOVE CURRENT-BALANCE TO ACCT-BALANCE
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY 'Unable to save balance. Rewrite failed.'
+               END-REWRITE
+           END-IF.
+
        ADD-BALANCE.
-           DISPLAY 'How many balance you want to add?: '.
-           ACCEPT OPERATED-BALANCE.
-           COMPUTE BALANCE = BALANCE + OPERATED-BALANCE.
-           MOVE BALANCE TO DISPLAY-BALANCE.
-           DISPLAY 'Success add your balance. Current Balance: '
-               DISPLAY-BALANCE.
+           MOVE 'N' TO VALID-AMOUNT-SWITCH.
+           PERFORM GET-OPERATED-AMOUNT UNTIL VALID-AMOUNT.
+           COMPUTE CURRENT-BALANCE =
+               CURRENT-BALANCE + OPERATED-BALANCE.
+           PERFORM SAVE-CURRENT-BALANCE.
+           IF ACCT-FILE-STATUS = '00'
+               MOVE CURRENT-BALANCE TO DISPLAY-BALANCE
+               DISPLAY 'Success add your balance. Current Balance: '
+                   DISPLAY-BALANCE
+               PERFORM WRITE-TRANSACTION-LOG
+           END-IF.
 
        SUBTRACT-BALANCE.
-           DISPLAY 'How many balance you want to subtract?: '.
+           MOVE 'N' TO VALID-AMOUNT-SWITCH.
+           PERFORM GET-OPERATED-AMOUNT UNTIL VALID-AMOUNT.
+           IF OPERATED-BALANCE > CURRENT-BALANCE
+               DISPLAY 'Subtract refused. Amount exceeds balance.'
+           ELSE
+               COMPUTE CURRENT-BALANCE =
+                   CURRENT-BALANCE - OPERATED-BALANCE
+               PERFORM SAVE-CURRENT-BALANCE
+               IF ACCT-FILE-STATUS = '00'
+                   MOVE CURRENT-BALANCE TO DISPLAY-BALANCE
+                   DISPLAY 'Success subtract your balance. Current '
+                       'Balance: ' DISPLAY-BALANCE
+                   PERFORM WRITE-TRANSACTION-LOG
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * GET-OPERATED-AMOUNT
+      * Prompts for the amount to ADD or SUBTRACT and re-prompts until
+      * a numeric, positive, non-zero value has been entered, so
+      * garbage input never reaches the COMPUTE that updates BALANCE.
+      ******************************************************************
+       GET-OPERATED-AMOUNT.
+           IF OPERATION = 'ADD'
+               DISPLAY 'How many balance you want to add?: '
+           ELSE
+               IF OPERATION = 'SUBTRACT'
+                   DISPLAY
+                       'How many balance you want to subtract?: '
+               ELSE
+                   DISPLAY
+                       'How many balance you want to transfer?: '
+               END-IF
+           END-IF.
            ACCEPT OPERATED-BALANCE.
-           COMPUTE BALANCE = BALANCE - OPERATED-BALANCE
-           MOVE BALANCE TO DISPLAY-BALANCE.
-           DISPLAY 'Success subtract your balance. Current Balance: '
-               DISPLAY-BALANCE.
+           IF OPERATED-BALANCE IS NUMERIC
+                   AND OPERATED-BALANCE > ZERO
+               MOVE 'Y' TO VALID-AMOUNT-SWITCH
+           ELSE
+               DISPLAY 'Invalid amount. Enter a positive number.'
+               MOVE 'N' TO VALID-AMOUNT-SWITCH
+           END-IF.
+
+      ******************************************************************
+      * OPEN-ACCOUNT-MASTER
+      * Opens the account master for the run. If the file does not
+      * exist yet (first run ever) it is created and seeded with a
+      * zero-balance DEFAULT-ACCT-ID record, so there is always at
+      * least one account on the book to start from. Every account's
+      * balance is otherwise read and rewritten individually by
+      * SELECT-ACCOUNT/SAVE-CURRENT-BALANCE and TRANSFER-BALANCE as it
+      * is used, rather than through a single shared field.
+      ******************************************************************
+       OPEN-ACCOUNT-MASTER.
+           OPEN I-O ACCOUNT-MASTER-FILE.
+           IF ACCT-FILE-STATUS = '35'
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+               MOVE DEFAULT-ACCT-ID TO ACCT-ID
+               MOVE SPACES TO ACCT-NAME
+               MOVE ZEROES TO ACCT-BALANCE
+               WRITE ACCOUNT-RECORD
+           END-IF.
+
+      ******************************************************************
+      * CLOSE-ACCOUNT-MASTER
+      * Closes the account master at the end of the run. Every
+      * account's balance has already been persisted as it was used,
+      * so there is nothing left to write here.
+      ******************************************************************
+       CLOSE-ACCOUNT-MASTER.
+           CLOSE ACCOUNT-MASTER-FILE.
+
+      ******************************************************************
+      * WRITE-TRANSACTION-LOG
+      * Appends one audit line to the transaction log for the
+      * operation that just completed, so the day's ADD/SUBTRACT
+      * activity can be reconstructed later.
+      ******************************************************************
+       WRITE-TRANSACTION-LOG.
+           MOVE FUNCTION CURRENT-DATE TO TRAN-TIMESTAMP.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF TRAN-FILE-STATUS = '05' OR TRAN-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF.
+           MOVE TRAN-TIMESTAMP TO TL-TIMESTAMP.
+           MOVE CURRENT-ACCT-ID TO TL-ACCT-ID.
+           MOVE OPERATION TO TL-OPERATION.
+           MOVE OPERATED-BALANCE TO TL-AMOUNT.
+           MOVE CURRENT-BALANCE TO TL-RESULT-BALANCE.
+           WRITE TRAN-LOG-RECORD.
+           CLOSE TRANSACTION-LOG-FILE.
+
+      ******************************************************************
+      * LOOKUP-ACCOUNT
+      * Reads the account keyed by LOOKUP-ACCT-ID into ACCOUNT-RECORD
+      * and sets ACCOUNT-FOUND-SWITCH. An account number that is not
+      * already on the master file is reported as not found rather
+      * than created on the fly, so a mistyped account number cannot
+      * silently open a phantom account.
+      ******************************************************************
+       LOOKUP-ACCOUNT.
+           MOVE LOOKUP-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO ACCOUNT-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO ACCOUNT-FOUND-SWITCH
+           END-READ.
+
+      ******************************************************************
+      * TRANSFER-BALANCE
+      * Moves a validated amount from SOURCE-ACCT-ID to DEST-ACCT-ID
+      * in the account master, re-prompting for either account number
+      * until it is found on the master file, and refusing the
+      * transfer if the source account cannot cover it.
+      ******************************************************************
+       TRANSFER-BALANCE.
+           MOVE 'N' TO ACCOUNT-FOUND-SWITCH.
+           PERFORM GET-SOURCE-ACCOUNT UNTIL ACCOUNT-FOUND.
+           MOVE ACCT-BALANCE TO SOURCE-BALANCE.
+
+           MOVE 'N' TO ACCOUNT-FOUND-SWITCH.
+           PERFORM GET-DEST-ACCOUNT UNTIL ACCOUNT-FOUND.
+           MOVE ACCT-BALANCE TO DEST-BALANCE.
+
+           IF SOURCE-ACCT-ID = DEST-ACCT-ID
+               DISPLAY
+                   'Transfer refused. Source and destination are '
+                   'the same.'
+           ELSE
+               MOVE 'N' TO VALID-AMOUNT-SWITCH
+               PERFORM GET-OPERATED-AMOUNT UNTIL VALID-AMOUNT
+
+               IF OPERATED-BALANCE > SOURCE-BALANCE
+                   DISPLAY
+                       'Transfer refused. Amount exceeds source '
+                       'balance.'
+               ELSE
+                   COMPUTE SOURCE-BALANCE =
+                       SOURCE-BALANCE - OPERATED-BALANCE
+                   COMPUTE DEST-BALANCE =
+                       DEST-BALANCE + OPERATED-BALANCE
+
+                   MOVE SOURCE-ACCT-ID TO ACCT-ID
+                   READ ACCOUNT-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY
+                               'Transfer failed. Source account '
+                               'not found.'
+                   END-READ
+                   IF ACCT-FILE-STATUS = '00'
+                       MOVE SOURCE-BALANCE TO ACCT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                           INVALID KEY
+                               DISPLAY
+                                   'Transfer failed. Source '
+                                   'rewrite failed.'
+                       END-REWRITE
+                   END-IF
+
+                   IF ACCT-FILE-STATUS = '00'
+                       MOVE DEST-ACCT-ID TO ACCT-ID
+                       READ ACCOUNT-MASTER-FILE
+                           INVALID KEY
+                               DISPLAY
+                                   'Transfer failed. Destination '
+                                   'account not found.'
+                       END-READ
+                   END-IF
+                   IF ACCT-FILE-STATUS = '00'
+                       MOVE DEST-BALANCE TO ACCT-BALANCE
+                       REWRITE ACCOUNT-RECORD
+                           INVALID KEY
+                               DISPLAY
+                                   'Transfer failed. '
+                                   'Destination rewrite failed.'
+                       END-REWRITE
+                   END-IF
+
+                   IF ACCT-FILE-STATUS = '00'
+                       DISPLAY 'Transfer complete.'
+                       PERFORM WRITE-TRANSFER-LOG
+                   END-IF
+               END-IF
+           END-IF.
+
+       GET-SOURCE-ACCOUNT.
+           DISPLAY 'Source account id: '.
+           ACCEPT SOURCE-ACCT-ID.
+           MOVE SOURCE-ACCT-ID TO LOOKUP-ACCT-ID.
+           PERFORM LOOKUP-ACCOUNT.
+           IF ACCOUNT-FOUND
+               DISPLAY 'Account: ' ACCT-NAME
+           ELSE
+               DISPLAY 'Account not found. Enter a valid source '
+                   'account.'
+           END-IF.
+
+       GET-DEST-ACCOUNT.
+           DISPLAY 'Destination account id: '.
+           ACCEPT DEST-ACCT-ID.
+           MOVE DEST-ACCT-ID TO LOOKUP-ACCT-ID.
+           PERFORM LOOKUP-ACCOUNT.
+           IF ACCOUNT-FOUND
+               DISPLAY 'Account: ' ACCT-NAME
+           ELSE
+               DISPLAY 'Account not found. Enter a valid destination '
+                   'account.'
+           END-IF.
+
+      ******************************************************************
+      * WRITE-TRANSFER-LOG
+      * Appends one audit line for the debit side and one for the
+      * credit side of a completed transfer, tagged TRANS-DR/TRANS-CR
+      * so the end-of-day report can tell which leg is which.
+      ******************************************************************
+       WRITE-TRANSFER-LOG.
+           MOVE FUNCTION CURRENT-DATE TO TRAN-TIMESTAMP.
+           OPEN EXTEND TRANSACTION-LOG-FILE.
+           IF TRAN-FILE-STATUS = '05' OR TRAN-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF.
+           MOVE TRAN-TIMESTAMP TO TL-TIMESTAMP.
+           MOVE SOURCE-ACCT-ID TO TL-ACCT-ID.
+           MOVE 'TRANS-DR' TO TL-OPERATION.
+           MOVE OPERATED-BALANCE TO TL-AMOUNT.
+           MOVE SOURCE-BALANCE TO TL-RESULT-BALANCE.
+           WRITE TRAN-LOG-RECORD.
+           MOVE DEST-ACCT-ID TO TL-ACCT-ID.
+           MOVE 'TRANS-CR' TO TL-OPERATION.
+           MOVE DEST-BALANCE TO TL-RESULT-BALANCE.
+           WRITE TRAN-LOG-RECORD.
+           CLOSE TRANSACTION-LOG-FILE.
+
+      ******************************************************************
+      * RECONCILE-BALANCE
+      * Reads the external statement file and compares each expected
+      * closing balance against the account master, flagging any
+      * difference larger than RECON-TOLERANCE on the reconciliation
+      * report.
+      ******************************************************************
+       RECONCILE-BALANCE.
+           OPEN INPUT STATEMENT-FILE.
+           IF STMT-FILE-STATUS = '35'
+               DISPLAY
+                   'Statement file not found. Reconciliation skipped.'
+           ELSE
+               MOVE 'N' TO STMT-EOF-SWITCH
+               MOVE ZEROES TO RECON-MISMATCH-COUNT
+               OPEN OUTPUT RECON-REPORT-FILE
+               PERFORM READ-STATEMENT-RECORD
+               PERFORM COMPARE-STATEMENT-RECORD
+                   UNTIL END-OF-STMT-FILE
+               CLOSE RECON-REPORT-FILE
+               CLOSE STATEMENT-FILE
+               DISPLAY 'Reconciliation complete. Mismatches: '
+                   RECON-MISMATCH-COUNT
+           END-IF.
+
+       READ-STATEMENT-RECORD.
+           READ STATEMENT-FILE
+               AT END
+                   MOVE 'Y' TO STMT-EOF-SWITCH
+           END-READ.
+
+      ******************************************************************
+      * COMPARE-STATEMENT-RECORD
+      * Looks up the statement's account on the master file and
+      * compares its stored balance to the statement's expected
+      * closing balance.
+      ******************************************************************
+       COMPARE-STATEMENT-RECORD.
+           MOVE ST-ACCT-ID TO ACCT-ID.
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   PERFORM WRITE-RECON-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM WRITE-RECON-COMPARISON
+           END-READ.
+           PERFORM READ-STATEMENT-RECORD.
+
+       WRITE-RECON-COMPARISON.
+           COMPUTE RECON-DIFF = ACCT-BALANCE - ST-EXPECTED-BALANCE.
+           IF RECON-DIFF < ZERO
+               COMPUTE RECON-DIFF = RECON-DIFF * -1
+           END-IF.
+           MOVE ST-EXPECTED-BALANCE TO DISPLAY-EXPECTED.
+           MOVE ACCT-BALANCE TO DISPLAY-ACTUAL.
+           MOVE RECON-DIFF TO DISPLAY-DIFF.
+           MOVE SPACES TO RECON-REPORT-LINE.
+           IF RECON-DIFF > RECON-TOLERANCE
+               ADD 1 TO RECON-MISMATCH-COUNT
+               STRING 'MISMATCH  ACCT=' DELIMITED BY SIZE
+                   ST-ACCT-ID DELIMITED BY SIZE
+                   ' STMT=' DELIMITED BY SIZE
+                   DISPLAY-EXPECTED DELIMITED BY SIZE
+                   ' OURS=' DELIMITED BY SIZE
+                   DISPLAY-ACTUAL DELIMITED BY SIZE
+                   ' DIFF=' DELIMITED BY SIZE
+                   DISPLAY-DIFF DELIMITED BY SIZE
+                   INTO RECON-REPORT-LINE
+           ELSE
+               STRING 'OK        ACCT=' DELIMITED BY SIZE
+                   ST-ACCT-ID DELIMITED BY SIZE
+                   ' STMT=' DELIMITED BY SIZE
+                   DISPLAY-EXPECTED DELIMITED BY SIZE
+                   ' OURS=' DELIMITED BY SIZE
+                   DISPLAY-ACTUAL DELIMITED BY SIZE
+                   INTO RECON-REPORT-LINE
+           END-IF.
+           WRITE RECON-REPORT-LINE.
+
+       WRITE-RECON-NOT-FOUND.
+           ADD 1 TO RECON-MISMATCH-COUNT.
+           MOVE SPACES TO RECON-REPORT-LINE.
+           STRING 'NOT FOUND ACCT=' DELIMITED BY SIZE
+               ST-ACCT-ID DELIMITED BY SIZE
+               ' - NO MATCHING ACCOUNT ON MASTER FILE'
+                   DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE.
+           WRITE RECON-REPORT-LINE.
