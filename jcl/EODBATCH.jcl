@@ -0,0 +1,67 @@
+//EODBATCH JOB (ACCTG),'EOD PROCESSING',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             RESTART=STEP010
+//*
+//*********************************************************************
+//* EODBATCH - OVERNIGHT DRIVER FOR THE CBL001-DERIVED END-OF-DAY
+//* PROCESSING CHAIN. EACH STEP RUNS ONLY AFTER THE PRIOR STEP HAS
+//* COMPLETED SUCCESSFULLY; A FAILING STEP STOPS THE CHAIN SO THE
+//* OPERATOR CAN RESUBMIT WITH RESTART= AT THE STEP THAT NEEDS RERUN.
+//*
+//* STEP010 LISTS THE ACCOUNT MASTER FOR THE BACK OFFICE'S OVERNIGHT
+//*         AUDIT RECORD OF ACCOUNT BALANCES.
+//* STEP015 DRIVES CBL001'S RECONCILE OPERATION UNATTENDED, FEEDING
+//*         THE OPERATOR PROMPTS FROM SYSIN, TO CHECK THE DAY'S
+//*         ACCOUNTS AGAINST THE EXTERNAL BANK STATEMENT FILE.
+//* STEP020 RUNS CBL002 AGAINST THE TRANSACTION LOG FOR THE PRIMARY
+//*         OPERATING ACCOUNT TO PRODUCE THE END-OF-DAY BALANCE
+//*         REPORT.
+//* STEP030 DROPS A CHECKPOINT MARKER ONCE THE REPORT HAS WRITTEN
+//*         SUCCESSFULLY. RESUBMIT THIS JOB WITH RESTART=STEP015 (OR
+//*         STEP020/STEP030, IF ONLY A LATER STAGE IS MISSING) TO
+//*         PICK BACK UP WITHOUT REPRINTING THE ACCOUNT MASTER.
+//*
+//* OUTPUT DATASETS (RECONRPT, EODRPT, CHKPTDS) ARE REUSED ACROSS
+//* RUNS VIA DISP=(MOD,CATLG,DELETE) RATHER THAN DISP=(NEW,...), SO A
+//* RECURRING NIGHTLY SUBMISSION DOES NOT ABEND TRYING TO ALLOCATE A
+//* DATASET NAME THAT IS ALREADY CATALOGED FROM THE PRIOR NIGHT.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//ACCTIN   DD  DSN=PROD.CBL001.ACCTMSTR,DISP=SHR
+//SYSIN    DD  *
+  PRINT INFILE(ACCTIN) CHARACTER
+/*
+//*
+//STEP015  EXEC PGM=CBL001,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PROD.CBL.LOADLIB,DISP=SHR
+//ACCTMSTR DD  DSN=PROD.CBL001.ACCTMSTR,DISP=OLD
+//TRANLOG  DD  DSN=PROD.CBL001.TRANLOG,DISP=SHR
+//STMTFILE DD  DSN=PROD.CBL001.STATEMENT.DAILY,DISP=SHR
+//RECONRPT DD  DSN=PROD.CBL001.RECONRPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=90,RECFM=FB)
+//SYSIN    DD  *
+RECONCILE
+N
+/*
+//*
+//STEP020  EXEC PGM=CBL002,COND=(0,NE,STEP015)
+//STEPLIB  DD  DSN=PROD.CBL.LOADLIB,DISP=SHR
+//TRANLOG  DD  DSN=PROD.CBL001.TRANLOG,DISP=SHR
+//EODRPT   DD  DSN=PROD.CBL001.EODRPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=80,RECFM=FB)
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+0000000001
+/*
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=(0,NE,STEP020)
+//CHKPTDS  DD  DSN=PROD.CBL001.EODBATCH.CHECKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(LRECL=80,RECFM=FB)
